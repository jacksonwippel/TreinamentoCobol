@@ -0,0 +1,4 @@
+           select clientes-excluidos assign to "clientes_excluidos.dat"
+           organization is line sequential
+           file status is fs-excluidos.
+
