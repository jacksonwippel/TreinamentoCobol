@@ -0,0 +1,18 @@
+       fd  clientes
+           label record standard.
+       01  registro-clientes.
+           02 codigo              pic 9(4).
+           02 nome                pic x(50).
+           02 data-nas.
+              03 dia-nas             pic 9(02).
+              03 mes-nas             pic 9(02).
+              03 ano-nas             pic 9(4).
+           02 telefone               pic x(30).
+           02 endereco               pic x(50).
+           02 numero                 pic 9(6).
+           02 complemento            pic x(30).
+           02 bairro                 pic x(30).
+           02 cidade                 pic x(30).
+           02 cep                    pic x(8).
+           02 estado                 pic AA.
+           02 email                  pic x(50).
