@@ -0,0 +1,8 @@
+           select bairros assign to "bairros.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is cod-bairro
+           alternate key is nome-bairro with duplicates
+           lock mode       is manual with lock on multiple record
+           file status is fs-bairros.
+
