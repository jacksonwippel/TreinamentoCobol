@@ -0,0 +1,6 @@
+       fd  bairros
+           label record standard.
+       01  registro-bairros.
+           02 cod-bairro          pic 9(4).
+           02 nome-bairro         pic x(30).
+           02 cod-cidade-bairro   pic 9(4).
