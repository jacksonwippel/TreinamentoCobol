@@ -0,0 +1,8 @@
+       fd  clientes-excluidos
+           label record standard.
+       01  registro-excluidos.
+           02 reg-excl-cliente        pic x(298).
+           02 reg-excl-operador       pic x(20).
+           02 reg-excl-motivo         pic x(50).
+           02 reg-excl-data           pic 9(8).
+           02 reg-excl-hora           pic 9(8).
