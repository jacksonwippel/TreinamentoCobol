@@ -0,0 +1,3 @@
+           select clientes-auditoria assign to "clientes_auditoria.dat"
+           organization is line sequential
+           file status is fs-auditoria.
