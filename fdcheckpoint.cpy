@@ -0,0 +1,5 @@
+       fd  arq-checkpoint
+           label record standard.
+       01  registro-checkpoint.
+           02 chk-nome-arquivo        pic x(250).
+           02 chk-ultima-linha        pic 9(06).
