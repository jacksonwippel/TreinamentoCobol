@@ -0,0 +1,6 @@
+       fd  cidades
+           label record standard.
+       01  registro-cidades.
+           02 cod-cidade          pic 9(4).
+           02 nome-cidade         pic x(30).
+           02 uf-cidade           pic x(02).
