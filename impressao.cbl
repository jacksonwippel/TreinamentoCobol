@@ -37,6 +37,7 @@
        01 wid-relatorio              pic x(250) value spaces.
 
 
+       01 ws-copia-atual                  pic 9(2) comp-5 value zeroes.
        01 record-length-read              pic 9(3)        value zeroes.
        01 ws-print-buffer                 pic x(82)       value spaces.
        01 ws-print-buffer-length          pic x(4) comp-5 value zeroes.
@@ -49,19 +50,39 @@
              88 rts-error-occurred                        value "9".
           05 run-time-error               pic x comp-x.
 
+      *>===================================================================================
+       01 nome-impressora-pdf.
+          05 nome-impressora-pdf-tam       pic x(2) comp-5 value zeroes.
+          05 nome-impressora-pdf-txt       pic x(30)
+                             value "Microsoft Print to PDF".
+
       *>===================================================================================
        linkage section.
        01 ws-parametros-relatorio.
            03 ws-nome-arq          pic x(250).
+           03 ws-opcao-dialogo     pic x(1).
+           03 ws-destino           pic x(1).
+           03 ws-copias            pic 9(2).
 
        procedure division using ws-parametros-relatorio.
        000-begin.
 
+           if ws-copias < 1
+              move 1                to ws-copias
+           end-if
+
            perform 100-open-input-file
            if file-status-ok
               perform 105-open-printer
               if printer-status-ok
-                 perform 110-print-from-file
+                 perform varying ws-copia-atual from 1 by 1
+                         until ws-copia-atual > ws-copias
+                    if ws-copia-atual > 1
+                       close input-file
+                       open input input-file
+                    end-if
+                    perform 110-print-from-file
+                 end-perform
                  perform 115-close-printer
               end-if
               close input-file
@@ -72,7 +93,19 @@
 
        100-open-input-file.
            move ws-nome-arq  to wid-relatorio
-           open input input-file.
+           open input input-file
+           if file-status-ok
+              display este-programa ": Arquivo de entrada aberto OK!"
+           else
+              if rts-error-occurred
+                 display este-programa
+                    ": Erro de runtime ao abrir arquivo = "
+                    run-time-error
+              else
+                 display este-programa
+                    ": Erro ao abrir arquivo - status = " file-status
+              end-if
+           end-if.
 
       *----------------------------------------------------------------*
 
@@ -81,7 +114,30 @@
            move length of title-text to title-length
            move "Print from File Test" to title-text
 
-           set printer-portrait to true
+      ***  give the operator the Windows printer/font dialog when
+      ***  asked for; otherwise print straight to the default
+      ***  printer in portrait mode, same as before.
+
+           if ws-opcao-dialogo = "S"
+              set printer-and-font-dialog to true
+           else
+              set printer-portrait to true
+           end-if
+
+      ***  when the operator chose PDF as the destination, select the
+      ***  "Microsoft Print to PDF" printer driver instead of showing
+      ***  a dialog, so the report lands as a .pdf file under the
+      ***  operator's PDF output folder.
+
+           if ws-destino = "P"
+              move length of nome-impressora-pdf-txt
+                                          to nome-impressora-pdf-tam
+              call "PC_PRINTER_SELECT"
+                 using by reference nome-impressora-pdf
+                 returning          status-code
+              end-call
+              set printer-portrait to true
+           end-if
 
            call "PC_PRINTER_OPEN"
               using by reference printer-handle
