@@ -0,0 +1,3 @@
+           select relatorio assign to wid-relatorio
+           organization is line sequential
+           file status is fs-relatorio.
