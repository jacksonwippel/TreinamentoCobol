@@ -0,0 +1,3 @@
+           select arq-checkpoint assign to "import_checkpoint.dat"
+           organization is line sequential
+           file status is fs-checkpoint.
