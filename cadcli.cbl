@@ -7,19 +7,58 @@
 
          copy slrelatorio.cpy.
          copy slcadcli.cpy.
+         copy slcidades.cpy.
+         copy slbairros.cpy.
+         copy slexcluidos.cpy.
+         copy slcsv.cpy.
+         copy slauditoria.cpy.
+         copy slcheckpoint.cpy.
 
        data division.
          copy fdcadcli.cpy.
          copy fdrelatorio.cpy.
+         copy fdcidades.cpy.
+         copy fdbairros.cpy.
+         copy fdexcluidos.cpy.
+         copy fdcsv.cpy.
+         copy fdauditoria.cpy.
+         copy fdcheckpoint.cpy.
 
        working-storage section.
        78 relatorio-impressao                     value "impressao".
 
        01 ws-param-relatorio.
           03 ws-nome-arq-rel                    pic x(250) value spaces.
+          03 ws-opcao-dialogo-rel               pic x(01) value spaces.
+          03 ws-destino-rel                     pic x(01) value "I".
+          03 ws-copias-rel                      pic 9(02) value 1.
+
+       77 wnum-copias                           pic 9(02) value 1.
+
+       77 wdestino                              pic x(01) value "I".
 
        01 wid-relatorio              pic x(250) value spaces.
 
+       01 ws-pasta-relatorios        pic x(08) value "reports/".
+       01 ws-data-rel                pic 9(8)  value zeros.
+       01 ws-data-rel-1 redefines ws-data-rel.
+          03 ws-ano-rel              pic 9(4).
+          03 ws-mes-rel              pic 9(2).
+          03 ws-dia-rel              pic 9(2).
+       01 ws-retencao-dias           pic 9(3)  value 30.
+       01 ws-serial-hoje             pic 9(7)  value zeros.
+       01 ws-serial-corte            pic s9(7) value zeros.
+       01 ws-serial-arq              pic 9(7)  value zeros.
+       01 ws-data-rel-arq            pic 9(8)  value zeros.
+       01 ws-data-rel-arq-1 redefines ws-data-rel-arq.
+          03 ws-ano-rel-arq          pic 9(4).
+          03 ws-mes-rel-arq          pic 9(2).
+          03 ws-dia-rel-arq          pic 9(2).
+       01 ws-dir-handle              pic x(4) comp-5 value zeros.
+       01 ws-nome-arq-dir            pic x(256) value spaces.
+       01 ws-nome-completo-dir       pic x(270) value spaces.
+       01 ws-especif-dir-scan        pic x(270) value spaces.
+
        01 fs-clientes.
           02 fs-clientes-1            pic 9.
           02 fs-clientes-2            pic 9.
@@ -27,6 +66,107 @@
           77 opcao                       pic x value spaces.
           77 ws-opcao                    pic 9(1) value 0.
 
+       01 fs-relatorio                   pic x(02) value spaces.
+
+       01 fs-cidades                     pic x(02) value spaces.
+       01 fs-bairros                     pic x(02) value spaces.
+       01 fs-excluidos                   pic x(02) value spaces.
+       01 fs-csv                         pic x(02) value spaces.
+       01 wid-csv                        pic x(250) value spaces.
+       01 ws-linha-csv                   pic x(400) value spaces.
+       01 ws-data-csv                    pic x(10) value spaces.
+       01 ws-aspas                       pic x value '"'.
+       01 ws-csv-campos.
+          03 ws-csv-campo  occurs 12 times              pic x(50).
+       01 ws-csv-idx                     pic 9(02) comp-5 value zeros.
+       01 ws-csv-pos                     pic 9(03) comp-5 value zeros.
+       01 ws-csv-ini-campo               pic 9(03) comp-5 value zeros.
+       01 ws-csv-fim-campo               pic 9(03) comp-5 value zeros.
+       01 ws-cont-importados             pic 9(4) value zeros.
+       01 ws-cont-duplicados             pic 9(4) value zeros.
+       01 ws-cont-rejeitados             pic 9(4) value zeros.
+       01 ws-cont-dup-rejeitados         pic 9(4) value zeros.
+       01 ws-flag-cliente-existia-csv    pic x value "N".
+          88 cliente-existia-csv                       value "S".
+       01 ws-opcao-relatorio             pic 9(1) value zeros.
+       01 ws-num-pagina                  pic 9(3) value zeros.
+       01 ws-linhas-pagina               pic 9(2) value zeros.
+       01 ws-max-linhas-pagina           pic 9(2) value 40.
+       01 ws-total-registros             pic 9(5) value zeros.
+       01 ws-flag-registro-novo          pic x value "N".
+          88 registro-e-novo                          value "S".
+       01 ws-registro-clientes-temp      pic x(298) value spaces.
+       01 ws-registro-bairros-temp       pic x(38)  value spaces.
+       01 ws-flag-bairro-em-uso          pic x value "N".
+          88 bairro-em-uso                            value "S".
+       01 ws-flag-cidade-em-uso          pic x value "N".
+          88 cidade-em-uso                            value "S".
+       01 ws-flag-nome-duplicado         pic x value "N".
+          88 nome-duplicado                           value "S".
+       01 ws-codigo-nome-duplicado       pic 9(4) value zeros.
+       01 fs-auditoria                   pic x(02) value spaces.
+       01 ws-registro-clientes-antes.
+          03 ant-codigo                  pic 9(4).
+          03 ant-nome                    pic x(50).
+          03 ant-data-nas.
+             05 ant-dia-nas                 pic 9(02).
+             05 ant-mes-nas                 pic 9(02).
+             05 ant-ano-nas                 pic 9(4).
+          03 ant-telefone                pic x(30).
+          03 ant-endereco                pic x(50).
+          03 ant-numero                  pic 9(6).
+          03 ant-complemento             pic x(30).
+          03 ant-bairro                  pic x(30).
+          03 ant-cidade                  pic x(30).
+          03 ant-cep                     pic x(8).
+          03 ant-estado                  pic AA.
+          03 ant-email                   pic x(50).
+       01 ws-operador-auditoria          pic x(20) value spaces.
+       01 ws-dt-ant-edit                 pic x(10) value spaces.
+       01 ws-dt-novo-edit                pic x(10) value spaces.
+
+       01 ws-tentativas-lock             pic 9(02) value zeros.
+       01 ws-operador-exclusao           pic x(20) value spaces.
+       01 ws-motivo-exclusao             pic x(50) value spaces.
+
+       01 ws-quociente-data              pic 9(4) value zeros.
+       01 ws-resto-4                     pic 9(02) value zeros.
+       01 ws-resto-100                   pic 9(02) value zeros.
+       01 ws-resto-400                   pic 9(03) value zeros.
+       01 wmes-filtro                    pic 9(02) value zeros.
+
+       01 ws-uf-validacao                pic x(02) value spaces.
+          88 ws-uf-valida    value "AC" "AL" "AP" "AM" "BA" "CE" "DF"
+                                   "ES" "GO" "MA" "MT" "MS" "MG" "PA"
+                                   "PB" "PR" "PE" "PI" "RJ" "RN" "RS"
+                                   "RO" "RR" "SC" "SP" "SE" "TO".
+
+       01 ws-flag-validacao              pic x value "S".
+          88 validacao-ok                            value "S".
+          88 validacao-erro                          value "N".
+
+       01 ws-cont-digitos-tel            pic 9(03) value zeros.
+       01 ws-cont-validos-tel            pic 9(03) value zeros.
+       01 ws-cont-arroba-email           pic 9(02) value zeros.
+       01 ws-cont-ponto-dominio          pic 9(02) value zeros.
+       01 ws-email-usuario               pic x(50) value spaces.
+       01 ws-email-dominio               pic x(50) value spaces.
+       01 ws-qtd-clientes                pic 9(05) value zeros.
+       01 ws-qtd-clientes-edit           pic zzzz9 value zeros.
+       01 fs-checkpoint                  pic x(02) value spaces.
+       01 ws-linha-atual-csv             pic 9(06) value zeros.
+       01 ws-linha-retomada              pic 9(06) value zeros.
+       01 ws-intervalo-checkpoint        pic 9(03) value 50.
+       01 ws-quociente-checkpoint        pic 9(06) value zeros.
+       01 ws-resto-checkpoint            pic 9(03) value zeros.
+
+       01 ws-nome-pesquisa               pic x(50) value spaces.
+       01 ws-len-pesquisa                pic 9(02) value zeros.
+       01 ws-codigo-localizado           pic 9(4) value zeros.
+       01 ws-lin-pesquisa                pic 9(02) value zeros.
+       01 ws-at-codigo-pesq              pic 9(04) value zeros.
+       01 ws-at-nome-pesq                pic 9(04) value zeros.
+
        01  ws-campos-trabalho.
            03 ws-teclas                          pic x(02).
               88 tecla-enter                                 value "00".
@@ -68,9 +208,26 @@
           02 westado                 pic AA.
           02 wemail                  pic x(50).
 
+       01 ws-reg-cidade.
+          02 wcod-cidade          pic 9(4) value zeros.
+          02 wnome-cidade         pic x(30).
+          02 wuf-cidade           pic x(02).
+
+       01 ws-reg-bairro.
+          02 wcod-bairro          pic 9(4) value zeros.
+          02 wnome-bairro         pic x(30).
+          02 wcod-cidade-bairro   pic 9(4) value zeros.
+
        01 Linha-cabecalho.
           10 filler                    pic x(031) value spaces.
           10 filler    pic x(017) value "Lista de Pessoa".
+          10 filler                    pic x(010) value spaces.
+          10 filler                    pic x(008) value "Pagina: ".
+          10 cab-pagina                pic zz9.
+       01 Linha-total.
+          10 filler                    pic x(019) value
+             "Total de Clientes: ".
+          10 total-clientes            pic zzzz9.
        01 Linha-cabecalho-labels.
           10 filler                    pic x(006) value "Codigo".
           10 filler                    pic x(001).
@@ -101,18 +258,49 @@
           10 filler                    pic x(001).
           10 detalhe-tipo              pic x(030). *>Fisica/Juridica
 
+       01 Linha-etiqueta-1.
+          10 etq-nome                  pic x(050).
+       01 Linha-etiqueta-2.
+          10 etq-endereco              pic x(050).
+          10 filler                    pic x(002) value ", ".
+          10 etq-numero                pic z(006).
+          10 filler                    pic x(002) value " -".
+          10 etq-complemento           pic x(030).
+       01 Linha-etiqueta-3.
+          10 etq-bairro                pic x(030).
+          10 filler                    pic x(002) value " -".
+          10 etq-cidade                pic x(030).
+          10 filler                    pic x(001) value "/".
+          10 etq-estado                pic x(002).
+       01 Linha-etiqueta-4.
+          10 filler                    pic x(005) value "CEP: ".
+          10 etq-cep                   pic x(008).
+
        screen section.
        01  scr-menu.
            03 blank screen.
            03 line 01 column 01 "Menu Principal      ".
-           03 line 02 column 01 "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+           03 line 01 column 40 "Clientes cadastrados: ".
+           03 line 02 column 01 "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
            03 line 03 column 01 "(1) Cadastro Cliente".
            03 line 04 column 01 "(2) Exclusao Cliente".
-           03 line 05 column 01 "(3) Impressao       ".
-           03 line 05 column 01 "(4) Cadastro Cidades".
-           03 line 06 column 01 "(5) Cadastro Bairros".
-           03 line 07 column 01 "( ) Opcao".
-           03 line 08 column 01 "F1-Ajuda".
+           03 line 05 column 01 "(3) Relatorios      ".
+           03 line 06 column 01 "(4) Cadastro Cidades".
+           03 line 07 column 01 "(5) Cadastro Bairros".
+           03 line 08 column 01 "(6) Importacao CSV  ".
+           03 line 09 column 01 "( ) Opcao".
+           03 line 10 column 01 "F1-Ajuda".
+
+       01  scr-submenu-relatorios.
+           03 blank screen.
+           03 line 01 column 01 "Relatorios          ".
+           03 line 02 column 01 "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+           03 line 03 column 01 "(1) Lista Geral de Clientes   ".
+           03 line 04 column 01 "(2) Lista de Aniversariantes  ".
+           03 line 05 column 01 "(3) Etiquetas de Endereco     ".
+           03 line 06 column 01 "(4) Exportar CSV              ".
+           03 line 07 column 01 "(0) Voltar                    ".
+           03 line 08 column 01 "( ) Opcao".
 
 
        procedure division.
@@ -133,16 +321,57 @@
 
        1001-abre-arquivos section.
        1001.
-           open i-o clientes with lock
+           move zeros                    to ws-tentativas-lock
+           perform 1002-tentar-abrir-clientes
+           perform 1002-tentar-abrir-clientes
+               until fs-clientes not = "9A"
+                  or ws-tentativas-lock >= 10
            if   fs-clientes = "9A"
-               display "Arquivo locado"
-               accept ws-teclas
+               display "Arquivo de clientes indisponivel" at 1905
+               perform 3000-finaliza
+           end-if
+           open i-o cidades
+           if   fs-cidades = "35"
+               open output cidades
+               close cidades
+               open i-o cidades
+           end-if
+           open i-o bairros
+           if   fs-bairros = "35"
+               open output bairros
+               close bairros
+               open i-o bairros
+           end-if
+           open extend clientes-excluidos
+           if   fs-excluidos = "35"
+               open output clientes-excluidos
+               close clientes-excluidos
+               open extend clientes-excluidos
+           end-if
+           open extend clientes-auditoria
+           if   fs-auditoria = "35"
+               open output clientes-auditoria
+               close clientes-auditoria
+               open extend clientes-auditoria
            end-if
            .
        1001-saida.
        1001.
            exit.
 
+       1002-tentar-abrir-clientes section.
+       1002.
+           add 1                        to ws-tentativas-lock
+           open i-o clientes with lock
+           if   fs-clientes = "9A"
+                display "Arquivo locado, aguardando tentativa:" at 1805
+                display ws-tentativas-lock                       at 1850
+                call "C$SLEEP" using 2
+           end-if.
+       1002-saida.
+       1002.
+           exit.
+
        2000-processo section.
        2000.
           display erase
@@ -154,8 +383,11 @@
        2001-menu-principal section.
        2001.
           display scr-menu
+          perform 2037-conta-clientes
+          move ws-qtd-clientes    to ws-qtd-clientes-edit
+          display ws-qtd-clientes-edit at 0162
           move 0                  to ws-opcao
-          accept  ws-opcao        at 0602
+          accept  ws-opcao        at 0902
           with update auto-skip
           accept ws-teclas from escape key
           if   esc
@@ -172,6 +404,8 @@
                   perform 2004-cadastro-cidades
               when 5
                   perform 2005-cadastro-bairros
+              when 6
+                  perform 2023-importar-csv
               when 9
                   perform 3000-finaliza
           end-evaluate.
@@ -180,36 +414,961 @@
        2001.
           exit.
 
-       2005-cadastro-cidades section.
+       2005-cadastro-bairros section.
        2005.
-
+          display erase
+          display "Cadastro de Bairros" at 0430
+          move spaces                   to ws-reg-bairro
+          display "Codigo             : " at 0605
+          accept wcod-bairro              at 0627
+          move wcod-bairro                to cod-bairro
+          display "Nome               : " at 0705
+          display "Cidade (codigo)    : " at 0805
+          read bairros
+          if   fs-bairros = "00"
+               display nome-bairro           at 0727
+               display cod-cidade-bairro     at 0827
+               display "Cad. (A)lterar (E)xcluir (C)ancelar: " at 1005
+               accept opcao
+          else
+               display "Bairro novo. Inclui [S/N]: " at 1005
+               accept opcao
+               if   function upper-case(opcao) = "S"
+                    move "I"                  to opcao
+               else
+                    move "C"                  to opcao
+               end-if
+          end-if
+          evaluate function upper-case(opcao)
+              when "I"
+                   perform 2011-incluir-bairro
+              when "A"
+                   perform 2012-alterar-bairro
+              when "E"
+                   perform 2013-excluir-bairro
+              when other
+                   continue
+          end-evaluate.
+       2005-cadastro-bairros-exit section.
        2005.
           exit.
 
+       2011-incluir-bairro section.
+       2011.
+          accept wnome-bairro             at 0727
+          accept wcod-cidade-bairro        at 0827
+          move wcod-cidade-bairro          to cod-cidade
+          read cidades
+          if   fs-cidades <> "00"
+               display "Cidade nao cadastrada" at 1905
+          else
+               move wnome-bairro           to nome-bairro
+               move wcod-cidade-bairro     to cod-cidade-bairro
+               write registro-bairros
+               if   fs-bairros = "22"
+                    rewrite registro-bairros
+               end-if
+          end-if.
+       2011-exit section.
+       2011.
+          exit.
+
+       2012-alterar-bairro section.
+       2012.
+          accept wnome-bairro             at 0727
+          accept wcod-cidade-bairro        at 0827
+          move wcod-cidade-bairro          to cod-cidade
+          read cidades
+          if   fs-cidades <> "00"
+               display "Cidade nao cadastrada" at 1905
+          else
+               move wnome-bairro           to nome-bairro
+               move wcod-cidade-bairro     to cod-cidade-bairro
+               rewrite registro-bairros
+          end-if.
+       2012-exit section.
+       2012.
+          exit.
+
+       2013-excluir-bairro section.
+       2013.
+          move registro-clientes        to ws-registro-clientes-temp
+          move "N"                      to ws-flag-bairro-em-uso
+
+      *>  a bairro is referenced by clients via the free-text bairro
+      *>  name, not by cod-bairro - make sure none still points here
+      *>  before the master record disappears underneath them.
+          open input clientes
+          initialize registro-clientes
+          start clientes key is not less codigo
+          read clientes next
+          perform until fs-clientes equal "10" or bairro-em-uso
+             if   bairro = nome-bairro
+                  set  bairro-em-uso      to true
+             end-if
+             read clientes next
+          end-perform
+          move ws-registro-clientes-temp to registro-clientes
+
+          if   bairro-em-uso
+               display "Bairro em uso por cliente(s) - cancelado"
+                       at 1905
+               accept ws-teclas
+          else
+               delete bairros
+          end-if.
+       2013-exit section.
+       2013.
+          exit.
+
        2004-cadastro-cidades section.
        2004.
-
+          display erase
+          display "Cadastro de Cidades" at 0430
+          move spaces                   to ws-reg-cidade
+          display "Codigo             : " at 0605
+          accept wcod-cidade              at 0627
+          move wcod-cidade                to cod-cidade
+          display "Nome               : " at 0705
+          display "UF                 : " at 0805
+          read cidades
+          if   fs-cidades = "00"
+               display nome-cidade          at 0727
+               display uf-cidade            at 0827
+               display "Cad. (A)lterar (E)xcluir (C)ancelar: " at 1005
+               accept opcao
+          else
+               display "Cidade nova. Inclui [S/N]: " at 1005
+               accept opcao
+               if   function upper-case(opcao) = "S"
+                    move "I"                  to opcao
+               else
+                    move "C"                  to opcao
+               end-if
+          end-if
+          evaluate function upper-case(opcao)
+              when "I"
+                   perform 2008-incluir-cidade
+              when "A"
+                   perform 2009-alterar-cidade
+              when "E"
+                   perform 2010-excluir-cidade
+              when other
+                   continue
+          end-evaluate.
+       2004-exit section.
        2004.
           exit.
 
+       2008-incluir-cidade section.
+       2008.
+          accept wnome-cidade             at 0727
+          accept wuf-cidade               at 0827
+          move wnome-cidade               to nome-cidade
+          move wuf-cidade                 to uf-cidade
+          write registro-cidades
+          if   fs-cidades = "22"
+               rewrite registro-cidades
+          end-if.
+       2008-exit section.
+       2008.
+          exit.
+
+       2009-alterar-cidade section.
+       2009.
+          accept wnome-cidade             at 0727
+          accept wuf-cidade               at 0827
+          move wnome-cidade               to nome-cidade
+          move wuf-cidade                 to uf-cidade
+          rewrite registro-cidades.
+       2009-exit section.
+       2009.
+          exit.
+
+       2010-excluir-cidade section.
+       2010.
+          move registro-clientes        to ws-registro-clientes-temp
+          move registro-bairros         to ws-registro-bairros-temp
+          move "N"                      to ws-flag-cidade-em-uso
+
+      *>  a cidade is referenced both by bairros (via cod-cidade-bairro)
+      *>  and by clients (via the free-text cidade name) - check both
+      *>  before the master record disappears underneath them.
+          initialize registro-bairros
+          start bairros key is not less cod-bairro
+          read bairros next
+          perform until fs-bairros equal "10" or cidade-em-uso
+             if   cod-cidade-bairro = cod-cidade
+                  set  cidade-em-uso      to true
+             end-if
+             read bairros next
+          end-perform
+
+          if   not cidade-em-uso
+               open input clientes
+               initialize registro-clientes
+               start clientes key is not less codigo
+               read clientes next
+               perform until fs-clientes equal "10" or cidade-em-uso
+                  if   cidade = nome-cidade
+                       set  cidade-em-uso   to true
+                  end-if
+                  read clientes next
+               end-perform
+          end-if
+
+          move ws-registro-clientes-temp to registro-clientes
+          move ws-registro-bairros-temp  to registro-bairros
+
+          if   cidade-em-uso
+               display "Cidade em uso por bairro(s)/cliente(s) -"
+                       at 1905
+               display "exclusao cancelada" at 2005
+               accept ws-teclas
+          else
+               delete cidades
+          end-if.
+       2010-exit section.
+       2010.
+          exit.
+
+       2014-valida-cidade-bairro section.
+       2014.
+          move wcidade              to nome-cidade
+          start cidades key is equal nome-cidade
+              invalid key set validacao-erro to true
+          end-start
+          if   validacao-ok
+               read cidades next
+               if  fs-cidades <> "00" or nome-cidade <> wcidade
+                   set validacao-erro to true
+               end-if
+          end-if
+          if   validacao-erro
+               display "Cidade nao cadastrada (opcao 4)  " at 1905
+          else
+               move wbairro              to nome-bairro
+               set  validacao-erro            to true
+               start bairros key is equal nome-bairro
+                   invalid key continue
+               end-start
+               if   fs-bairros = "00"
+                    read bairros next
+                    perform 2042-procura-bairro-cidade
+                       until fs-bairros <> "00"
+                          or nome-bairro <> wbairro
+                          or validacao-ok
+               end-if
+               if   validacao-erro
+                    display "Bairro nao cadastrado p/ cidade" at 1905
+               end-if
+          end-if.
+       2014-exit section.
+       2014.
+          exit.
+
+      *>===================================================================================
+      *>  bairro name is not unique on its own (alternate key allows
+      *>  duplicates across cities) - walk the duplicate chain looking
+      *>  for the entry whose city matches the one already validated.
+       2042-procura-bairro-cidade section.
+       2042.
+          if   cod-cidade-bairro = cod-cidade
+               set validacao-ok        to true
+          else
+               read bairros next
+          end-if.
+       2042-exit section.
+       2042.
+          exit.
+
+       2015-pesquisar-nome section.
+       2015.
+          display erase
+          display "Pesquisa de Clientes por Nome" at 0430
+          display "Nome (ou parte inicial)  : " at 0605
+          move spaces                   to ws-nome-pesquisa
+          accept ws-nome-pesquisa         at 0633
+          move zeros                    to ws-len-pesquisa
+          inspect ws-nome-pesquisa tallying ws-len-pesquisa
+                  for characters before initial " "
+          if   ws-len-pesquisa = zeros
+               display "Nome nao informado" at 1905
+          else
+               move ws-nome-pesquisa        to nome
+               move 07                      to ws-lin-pesquisa
+               start clientes key is not less nome
+                   invalid key display "Nao encontrado" at 1905
+               end-start
+               if   fs-clientes = "00"
+                    read clientes next
+                    perform 2016-exibe-cliente-pesquisa
+                        until fs-clientes <> "00"
+                           or nome (1:ws-len-pesquisa) <>
+                              ws-nome-pesquisa (1:ws-len-pesquisa)
+                           or ws-lin-pesquisa > 18
+               end-if
+               display "Codigo para alterar (0=novo)  : " at 2005
+               accept ws-codigo-localizado   at 2037
+          end-if.
+       2015-exit section.
+       2015.
+          exit.
+
+       2016-exibe-cliente-pesquisa section.
+       2016.
+          compute ws-at-codigo-pesq = ws-lin-pesquisa * 100 + 05
+          compute ws-at-nome-pesq   = ws-lin-pesquisa * 100 + 12
+          display codigo                  at ws-at-codigo-pesq
+          display nome                    at ws-at-nome-pesq
+          add 1                          to ws-lin-pesquisa
+          read clientes next.
+       2016-exit section.
+       2016.
+          exit.
+
+       2017-proximo-codigo section.
+       2017.
+          move 9999                      to codigo
+          start clientes key is not greater than codigo
+              invalid key move 1 to ws-codigo-localizado
+          end-start
+          if   fs-clientes = "00"
+               read clientes next
+               if   fs-clientes = "00"
+      *>  codigo is already the highest one on file - if it is
+      *>  9999, codigo+1 would wrap to 0000, which is the "todos"
+      *>  sentinel used everywhere else in the program.
+                    if   codigo = 9999
+                         display "Codigos esgotados - informe"
+                              at 1905
+                         display "manualmente"    at 2005
+                         move zeros          to ws-codigo-localizado
+                    else
+                         compute ws-codigo-localizado = codigo + 1
+                    end-if
+               else
+                    move 1                 to ws-codigo-localizado
+               end-if
+          end-if.
+       2017-exit section.
+       2017.
+          exit.
+
+       2018-gravar-historico-exclusao section.
+       2018.
+          move registro-clientes         to reg-excl-cliente
+          move ws-operador-exclusao      to reg-excl-operador
+          move ws-motivo-exclusao        to reg-excl-motivo
+          accept reg-excl-data             from date yyyymmdd
+          accept reg-excl-hora             from time
+          write registro-excluidos.
+       2018-exit section.
+       2018.
+          exit.
+
+       2019-valida-nascimento section.
+       2019.
+          if   wdia-nas < 1 or wdia-nas > 31
+               set validacao-erro to true
+               display "Dia de nascimento invalido" at 1905
+          end-if
+          if   validacao-ok
+               if  wmes-nas < 1 or wmes-nas > 12
+                    set validacao-erro to true
+                    display "Mes de nascimento invalido" at 1905
+               end-if
+          end-if
+          if   validacao-ok
+               if  wano-nas < 1900 or wano-nas > 2100
+                    set validacao-erro to true
+                    display "Ano de nascimento invalido" at 1905
+               end-if
+          end-if
+          if   validacao-ok
+               divide wano-nas by 4   giving ws-quociente-data
+                      remainder ws-resto-4
+               divide wano-nas by 100 giving ws-quociente-data
+                      remainder ws-resto-100
+               divide wano-nas by 400 giving ws-quociente-data
+                      remainder ws-resto-400
+               evaluate wmes-nas
+                   when 4
+                   when 6
+                   when 9
+                   when 11
+                        if   wdia-nas > 30
+                             set validacao-erro to true
+                        end-if
+                   when 2
+                        if   ws-resto-4 = 0
+                        and (ws-resto-100 not = 0 or ws-resto-400 = 0)
+                             if  wdia-nas > 29
+                                 set validacao-erro to true
+                             end-if
+                        else
+                             if  wdia-nas > 28
+                                 set validacao-erro to true
+                             end-if
+                        end-if
+                   when other
+                        continue
+               end-evaluate
+               if   validacao-erro
+                    display "Dia invalido p/ mes/ano" at 1905
+               end-if
+          end-if.
+       2019-exit section.
+       2019.
+          exit.
+
+       2020-valida-estado-cep section.
+       2020.
+          move westado                   to ws-uf-validacao
+          if   not ws-uf-valida
+               set validacao-erro          to true
+               display "Estado (UF) invalido" at 1905
+          end-if
+          if   validacao-ok
+               if  wcep not numeric
+                    set validacao-erro      to true
+                    display "CEP invalido - use somente numeros" at 1905
+               end-if
+          end-if.
+       2020-exit section.
+       2020.
+          exit.
+
+       2035-valida-telefone section.
+       2035.
+          move zeros                    to ws-cont-digitos-tel
+          inspect wtelefone tallying ws-cont-digitos-tel
+                  for all "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+          move zeros                    to ws-cont-validos-tel
+          inspect wtelefone tallying ws-cont-validos-tel
+                  for all "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+                          "(" ")" "-" "." " "
+          if   ws-cont-digitos-tel < 10
+               set validacao-erro          to true
+               display "Telefone invalido - informe DDD + numero"
+                       at 1905
+          end-if
+          if   validacao-ok
+          and  ws-cont-validos-tel < length of wtelefone
+               set validacao-erro          to true
+               display "Telefone invalido - caractere nao permitido"
+                       at 1905
+          end-if.
+       2035-exit section.
+       2035.
+          exit.
+
+       2036-valida-email section.
+       2036.
+          move zeros                    to ws-cont-arroba-email
+          inspect wemail tallying ws-cont-arroba-email for all "@"
+          if   ws-cont-arroba-email <> 1
+               set validacao-erro          to true
+               display "Email invalido - deve conter um unico @"
+                       at 1905
+          end-if
+          if   validacao-ok
+               move spaces                  to ws-email-usuario
+                                               ws-email-dominio
+               unstring wemail delimited by "@"
+                   into ws-email-usuario ws-email-dominio
+               end-unstring
+               if  ws-email-usuario = spaces
+                   or ws-email-dominio = spaces
+                    set validacao-erro      to true
+                    display "Email invalido - usuario ou dominio "
+                            "ausente" at 1905
+               end-if
+          end-if
+          if   validacao-ok
+               move zeros                   to ws-cont-ponto-dominio
+               inspect ws-email-dominio tallying ws-cont-ponto-dominio
+                       for all "."
+               if  ws-cont-ponto-dominio = zeros
+                   set validacao-erro      to true
+                   display "Email invalido - dominio sem extensao"
+                           at 1905
+               end-if
+          end-if.
+       2036-exit section.
+       2036.
+          exit.
+
+       2037-conta-clientes section.
+       2037.
+          move registro-clientes        to ws-registro-clientes-temp
+          move zeros                    to ws-qtd-clientes
+          open input clientes
+          initialize registro-clientes
+          start clientes key is not less codigo
+          read clientes next
+          perform until fs-clientes equal "10"
+            add 1                       to ws-qtd-clientes
+            read clientes next
+          end-perform
+          move ws-registro-clientes-temp to registro-clientes.
+       2037-exit section.
+       2037.
+          exit.
+
+       2021-exportar-csv section.
+       2021.
+          display erase
+          display "Exportacao de Clientes em CSV" at 0430
+          move spaces                   to ws-reg-cliente
+          display "Codigo (0=todos)   : " at 0605
+          accept wcodigo                  at 0625
+
+          perform 2022-monta-nome-csv
+          open output arq-csv
+
+          move spaces                   to registro-csv
+          string "Codigo,Nome,Data Nascimento,Telefone,Endereco,"
+                 "Numero,Complemento,Bairro,Cidade,CEP,Estado,"
+                 "Email" delimited by size into registro-csv
+          write registro-csv
+
+          open input clientes
+          initialize registro-clientes
+          if   wcodigo <> zeros
+               move wcodigo    to codigo
+          end-if
+          start clientes key is not less codigo
+          read clientes next
+          perform until fs-clientes equal "10"
+            if  wcodigo <> zeros
+                if wcodigo <> codigo
+                   exit perform
+                end-if
+            end-if
+            move spaces to ws-linha-csv
+            string codigo ","
+                   ws-aspas nome ws-aspas ","
+                   dia-nas "/" mes-nas "/" ano-nas ","
+                   ws-aspas telefone ws-aspas ","
+                   ws-aspas endereco ws-aspas "," numero ","
+                   ws-aspas complemento ws-aspas ","
+                   ws-aspas bairro ws-aspas ","
+                   ws-aspas cidade ws-aspas ","
+                   cep "," estado "," email
+                   delimited by size into ws-linha-csv
+            move ws-linha-csv to registro-csv
+            write registro-csv
+            read clientes next
+          end-perform
+          close arq-csv
+
+          display "Arquivo CSV gerado: " at 1805
+          display wid-csv               at 1825.
+       2021-exit section.
+       2021.
+          exit.
+
+       2022-monta-nome-csv section.
+       2022.
+          move spaces to wid-csv
+          accept ws-horas from time
+          string "Export_" delimited by " ",
+                 ws-horas,
+                 ".csv"
+                 into wid-csv.
+       2022-exit section.
+       2022.
+          exit.
+
+       2023-importar-csv section.
+       2023.
+          display erase
+          display "Importacao de Clientes via CSV" at 0430
+          move spaces                   to wid-csv
+          display "Nome do arquivo CSV: " at 0605
+          accept wid-csv                   at 0625
+          move zeros                    to ws-cont-importados
+          move zeros                    to ws-cont-duplicados
+          move zeros                    to ws-cont-rejeitados
+          move zeros                    to ws-cont-dup-rejeitados
+          move zeros                    to ws-linha-atual-csv
+          perform 2039-verifica-checkpoint
+          open input arq-csv
+          if   fs-csv <> "00"
+               display "Arquivo nao encontrado" at 1905
+               accept ws-teclas
+          else
+               read arq-csv
+               perform until fs-csv = "10"
+                  add 1                     to ws-linha-atual-csv
+                  if  ws-linha-atual-csv > ws-linha-retomada
+                      move registro-csv        to ws-linha-csv
+                      perform 2024-processa-linha-csv
+      *>  checkpoint every N rows instead of every row, so a load
+      *>  of a few thousand rows isn't paying an open/write/close
+      *>  on every single one of them
+                      divide ws-linha-atual-csv
+                             by ws-intervalo-checkpoint
+                             giving ws-quociente-checkpoint
+                             remainder ws-resto-checkpoint
+                      if  ws-resto-checkpoint = zeros
+                          perform 2038-grava-checkpoint
+                      end-if
+                  end-if
+                  read arq-csv
+               end-perform
+               close arq-csv
+               move zeros                to ws-linha-atual-csv
+               perform 2038-grava-checkpoint
+               display "Novos incluidos        : " at 1805
+               display ws-cont-importados            at 1831
+               display "Existentes atualizados : " at 1905
+               display ws-cont-duplicados            at 1931
+               display "Novos rejeitados       : " at 2005
+               display ws-cont-rejeitados            at 2031
+               display "Existentes rejeitados  : " at 2105
+               display ws-cont-dup-rejeitados        at 2131
+               accept ws-teclas
+          end-if.
+       2023-exit section.
+       2023.
+          exit.
+
+       2038-grava-checkpoint section.
+       2038.
+          open output arq-checkpoint
+          move wid-csv                  to chk-nome-arquivo
+          move ws-linha-atual-csv       to chk-ultima-linha
+          write registro-checkpoint
+          close arq-checkpoint.
+       2038-exit section.
+       2038.
+          exit.
+
+       2039-verifica-checkpoint section.
+       2039.
+          move zeros                    to ws-linha-retomada
+          open input arq-checkpoint
+          if   fs-checkpoint = "00"
+               read arq-checkpoint
+               if   fs-checkpoint = "00"
+                    and chk-nome-arquivo = wid-csv
+                    and chk-ultima-linha > zeros
+                    display "Importacao anterior incompleta na linha:"
+                            at 1805
+                    display chk-ultima-linha                   at 1847
+                    display "Retomar a partir dali [S/N]: "     at 1905
+                    accept opcao
+                    if  function upper-case(opcao) = "S"
+                        move chk-ultima-linha  to ws-linha-retomada
+                    end-if
+               end-if
+               close arq-checkpoint
+          end-if.
+       2039-exit section.
+       2039.
+          exit.
+
+       2024-processa-linha-csv section.
+       2024.
+          if   ws-linha-csv (1:7) = "Codigo,"
+               continue
+          else
+               move spaces                  to ws-reg-cliente
+               perform 2040-extrai-campos-csv
+               move function numval (ws-csv-campo (1))  to wcodigo
+               move ws-csv-campo (2)        to wnome
+               move ws-csv-campo (3)        to ws-data-csv
+               move ws-csv-campo (4)        to wtelefone
+               move ws-csv-campo (5)        to wendereco
+               move function numval (ws-csv-campo (6))  to wnumero
+               move ws-csv-campo (7)        to wcomplemento
+               move ws-csv-campo (8)        to wbairro
+               move ws-csv-campo (9)        to wcidade
+               move ws-csv-campo (10)       to wcep
+               move ws-csv-campo (11)       to westado
+               move ws-csv-campo (12)       to wemail
+               unstring ws-data-csv delimited by "/"
+                   into wdia-nas wmes-nas wano-nas
+               end-unstring
+               move wcodigo                 to codigo
+               read clientes
+               if   fs-clientes <> "23"
+                    set  cliente-existia-csv    to true
+                    move registro-clientes
+                         to ws-registro-clientes-antes
+               else
+                    move "N"
+                         to ws-flag-cliente-existia-csv
+               end-if
+               move wnome               to nome
+               move wdata-nas           to data-nas
+               move wtelefone           to telefone
+               move wendereco           to endereco
+               move wnumero             to numero
+               move wcomplemento        to complemento
+               move wbairro             to bairro
+               move wcidade             to cidade
+               move wcep                to cep
+               move westado             to estado
+               move wemail              to email
+               set validacao-ok       to true
+      *>  same reasoning as the interactive edit path - an existing
+      *>  row already on file only needs re-checking the fields the
+      *>  CSV is actually changing, not fields it left untouched.
+               if   not cliente-existia-csv
+                    or data-nas <> ant-data-nas
+                    perform 2019-valida-nascimento
+               end-if
+               if   validacao-ok
+                    and (not cliente-existia-csv
+                    or estado <> ant-estado or cep <> ant-cep)
+                    perform 2020-valida-estado-cep
+               end-if
+               if   validacao-ok
+                    and (not cliente-existia-csv
+                    or bairro <> ant-bairro or cidade <> ant-cidade)
+                    perform 2014-valida-cidade-bairro
+               end-if
+               if   validacao-ok
+                    and telefone <> spaces
+                    and (not cliente-existia-csv
+                    or telefone <> ant-telefone)
+                    perform 2035-valida-telefone
+               end-if
+               if   validacao-ok
+                    and email <> spaces
+                    and (not cliente-existia-csv
+                    or email <> ant-email)
+                    perform 2036-valida-email
+               end-if
+               if   validacao-ok
+                    perform 2006-gravar-arquivo
+                    if   cliente-existia-csv
+                         move "IMPORTACAO CSV"  to ws-operador-auditoria
+                         perform 2034-grava-auditoria
+                         add 1                  to ws-cont-duplicados
+                    else
+                         add 1                  to ws-cont-importados
+                    end-if
+               else
+                    if   cliente-existia-csv
+                         add 1
+                              to ws-cont-dup-rejeitados
+                    else
+                         add 1                  to ws-cont-rejeitados
+                    end-if
+               end-if
+          end-if.
+       2024-exit section.
+       2024.
+          exit.
+
+      *>===================================================================================
+      *>  splits a CSV line into its 12 fields, honoring double-quoted
+      *>  fields so a comma inside an address/bairro/cidade/complemento
+      *>  value does not get mistaken for a field separator.
+       2040-extrai-campos-csv section.
+       2040.
+          move zeros                    to ws-csv-pos
+          perform 2041-extrai-um-campo
+             varying ws-csv-idx from 1 by 1 until ws-csv-idx > 12.
+       2040-exit section.
+       2040.
+          exit.
+
+       2041-extrai-um-campo section.
+       2041.
+          move spaces                   to ws-csv-campo (ws-csv-idx)
+          add 1                         to ws-csv-pos
+          if   ws-csv-pos <= 400
+               if   ws-linha-csv (ws-csv-pos:1) = ws-aspas
+                    add 1                    to ws-csv-pos
+                    move ws-csv-pos          to ws-csv-ini-campo
+                    perform until ws-csv-pos >= 400
+                               or ws-linha-csv (ws-csv-pos:1) = ws-aspas
+                       add 1                 to ws-csv-pos
+                    end-perform
+                    move ws-csv-pos          to ws-csv-fim-campo
+                    subtract 1               from ws-csv-fim-campo
+                    if   ws-csv-fim-campo >= ws-csv-ini-campo
+                         move ws-linha-csv (ws-csv-ini-campo:
+                              ws-csv-fim-campo - ws-csv-ini-campo + 1)
+                              to ws-csv-campo (ws-csv-idx)
+                    end-if
+                    add 1                    to ws-csv-pos
+               else
+                    move ws-csv-pos          to ws-csv-ini-campo
+                    perform until ws-csv-pos >= 400
+                               or ws-linha-csv (ws-csv-pos:1) = ","
+                       add 1                 to ws-csv-pos
+                    end-perform
+                    move ws-csv-pos          to ws-csv-fim-campo
+                    if   ws-linha-csv (ws-csv-fim-campo:1) <> ","
+                         add 1                to ws-csv-fim-campo
+                    end-if
+                    subtract 1               from ws-csv-fim-campo
+                    if   ws-csv-fim-campo >= ws-csv-ini-campo
+                         move ws-linha-csv (ws-csv-ini-campo:
+                              ws-csv-fim-campo - ws-csv-ini-campo + 1)
+                              to ws-csv-campo (ws-csv-idx)
+                    end-if
+               end-if
+          end-if.
+       2041-exit section.
+       2041.
+          exit.
 
        2003-imprimir section.
        2003.
           display erase
-          display "Relatorio de clientes" at 0430
+          display scr-submenu-relatorios
+          move zeros               to ws-opcao-relatorio
+          accept ws-opcao-relatorio  at 0802
+          with update auto-skip
+          evaluate ws-opcao-relatorio
+              when 1
+                  perform 2025-relatorio-clientes
+              when 2
+                  perform 2026-relatorio-aniversariantes
+              when 3
+                  perform 2027-imprimir-etiquetas
+              when 4
+                  perform 2021-exportar-csv
+              when other
+                  continue
+          end-evaluate.
+       2003-exit section.
+       2003.
+          exit.
+
+       2025-relatorio-clientes section.
+       2025.
+          display erase
+          display "Relatorio Geral de Clientes" at 0430
           move spaces                   to ws-reg-cliente
-          display "Codigo             : " at 0605
+          display "Codigo (0=todos)   : " at 0605
+          accept wcodigo                  at 0625
+          move zeros                    to wmes-filtro
+          perform 2028-gera-relatorio-clientes.
+       2025-exit section.
+       2025.
+          exit.
+
+       2026-relatorio-aniversariantes section.
+       2026.
+          display erase
+          display "Lista de Aniversariantes" at 0430
+          move spaces                   to ws-reg-cliente
+          move zeros                    to wcodigo
+          display "Mes nascim.(0=todos): " at 0605
+          move zeros                    to wmes-filtro
+          accept wmes-filtro              at 0625
+          perform 2028-gera-relatorio-clientes.
+       2026-exit section.
+       2026.
+          exit.
+
+       2027-imprimir-etiquetas section.
+       2027.
+          display erase
+          display "Etiquetas de Endereco" at 0430
+          move spaces                   to ws-reg-cliente
+          display "Codigo (0=todos)   : " at 0605
           accept wcodigo                  at 0625
 
           perform 2007-monta-label-rel
           open output relatorio
+          move zeros                    to ws-linhas-pagina
 
-          move linha-cabecalho to relatorio-registro
+          open input clientes
+          initialize registro-clientes
+          if   wcodigo <> zeros
+               move wcodigo    to codigo
+          end-if
+          start clientes key is not less codigo
+          read clientes next
+          perform until fs-clientes equal "10"
+            if  wcodigo <> zeros
+                if wcodigo <> codigo
+                   exit perform
+                end-if
+            end-if
+            perform 2033-escreve-etiqueta
+            read clientes next
+          end-perform
+          close relatorio
+
+          display "Destino [I]mpressora/[P]df   : " at 1804
+          accept wdestino                          at 1837
+          move function upper-case(wdestino) to ws-destino-rel
+          move wid-relatorio       to ws-nome-arq-rel
+          if   ws-destino-rel = "P"
+               move "N"                     to ws-opcao-dialogo-rel
+          else
+               display "Dialogo de impressora [S/N] : " at 1904
+               accept opcao                             at 1936
+               move function upper-case(opcao) to ws-opcao-dialogo-rel
+          end-if
+          move 1                                   to wnum-copias
+          display "Numero de copias (1-99)     : " at 2004
+          accept wnum-copias                        at 2036
+          if   wnum-copias = zeros
+               move 1                               to wnum-copias
+          end-if
+          move wnum-copias                          to ws-copias-rel
+          call relatorio-impressao using ws-param-relatorio
+          cancel relatorio-impressao.
+       2027-exit section.
+       2027.
+          exit.
+
+       2033-escreve-etiqueta section.
+       2033.
+          move nome                     to etq-nome
+          move linha-etiqueta-1         to relatorio-registro
           write relatorio-registro
 
-          move linha-cabecalho-labels to relatorio-registro
+          move endereco                 to etq-endereco
+          move numero                   to etq-numero
+          move complemento              to etq-complemento
+          move linha-etiqueta-2         to relatorio-registro
           write relatorio-registro
 
+          move bairro                   to etq-bairro
+          move cidade                   to etq-cidade
+          move estado                   to etq-estado
+          move linha-etiqueta-3         to relatorio-registro
+          write relatorio-registro
+
+          move cep                      to etq-cep
+          move linha-etiqueta-4         to relatorio-registro
+          write relatorio-registro
+
+          move spaces                   to relatorio-registro
+          write relatorio-registro
+
+          add 1                         to ws-linhas-pagina
+          if   ws-linhas-pagina >= 6
+               move zeros                  to ws-linhas-pagina
+               move spaces                  to relatorio-registro
+               write relatorio-registro
+               write relatorio-registro
+          end-if.
+       2033-exit section.
+       2033.
+          exit.
+
+       2028-gera-relatorio-clientes section.
+       2028.
+          perform 2007-monta-label-rel
+          open output relatorio
+
+          move zeros                    to ws-num-pagina
+          move zeros                    to ws-total-registros
+          perform 2031-escreve-cabecalho-pagina
+
           open input clientes
           initialize registro-clientes
           if   wcodigo <> zeros
@@ -223,50 +1382,168 @@
                    exit perform
                 end-if
             end-if
-            move codigo to detalhe-codigo
-            move nome to detalhe-nome
-            move dia-nas to detalhe-dia
-            move mes-nas to detalhe-mes
-            move ano-nas to detalhe-ano
-            move linha-detalhe to relatorio-registro
-            write relatorio-registro
+            if  wmes-filtro = zeros or mes-nas = wmes-filtro
+                if  ws-linhas-pagina >= ws-max-linhas-pagina
+                    perform 2031-escreve-cabecalho-pagina
+                end-if
+                move codigo to detalhe-codigo
+                move nome to detalhe-nome
+                move dia-nas to detalhe-dia
+                move mes-nas to detalhe-mes
+                move ano-nas to detalhe-ano
+                move linha-detalhe to relatorio-registro
+                write relatorio-registro
+                add 1                   to ws-linhas-pagina
+                add 1                   to ws-total-registros
+            end-if
             read clientes next
           end-perform
+
+          move ws-total-registros       to total-clientes
+          move linha-total              to relatorio-registro
+          write relatorio-registro
           close relatorio
 
+          display "Destino [I]mpressora/[P]df   : " at 1804
+          accept wdestino                          at 1837
+          move function upper-case(wdestino) to ws-destino-rel
           move wid-relatorio       to ws-nome-arq-rel
+          if   ws-destino-rel = "P"
+               move "N"                     to ws-opcao-dialogo-rel
+          else
+               display "Dialogo de impressora [S/N] : " at 1904
+               accept opcao                             at 1936
+               move function upper-case(opcao) to ws-opcao-dialogo-rel
+          end-if
+          move 1                                   to wnum-copias
+          display "Numero de copias (1-99)     : " at 2004
+          accept wnum-copias                        at 2036
+          if   wnum-copias = zeros
+               move 1                               to wnum-copias
+          end-if
+          move wnum-copias                          to ws-copias-rel
           call relatorio-impressao using ws-param-relatorio
           cancel relatorio-impressao.
+       2028-exit section.
+       2028.
+          exit.
 
-       2003-exit section.
-       2003.
+       2031-escreve-cabecalho-pagina section.
+       2031.
+          add 1                         to ws-num-pagina
+          move zeros                    to ws-linhas-pagina
+          move ws-num-pagina            to cab-pagina
+          move linha-cabecalho          to relatorio-registro
+          write relatorio-registro
+          move linha-cabecalho-labels   to relatorio-registro
+          write relatorio-registro
+          move linha-cabecalho-linha    to relatorio-registro
+          write relatorio-registro.
+       2031-exit section.
+       2031.
+          exit.
+
+       2032-valida-nome-duplicado section.
+       2032.
+          move registro-clientes        to ws-registro-clientes-temp
+          move "N"                      to ws-flag-nome-duplicado
+
+      *>  nome is stored exactly as typed (mixed case), so an
+      *>  exact-match START against an uppercased key would almost
+      *>  never hit - walk the whole file by codigo instead and
+      *>  compare uppercased, the same way the orphan checks do.
+          move zeros                    to codigo
+          start clientes key is not less codigo
+          read clientes next
+          perform until fs-clientes equal "10" or nome-duplicado
+             if   function upper-case(nome) = function upper-case(wnome)
+                  set  nome-duplicado      to true
+                  move codigo              to ws-codigo-nome-duplicado
+             end-if
+             read clientes next
+          end-perform
+
+          move ws-registro-clientes-temp to registro-clientes
+
+          if   nome-duplicado
+               display "Nome ja cadastrado - codigo:" at 1905
+               display ws-codigo-nome-duplicado        at 1934
+               display "Confirma gravacao [S/N]: "    at 1805
+               accept opcao
+               if  function upper-case(opcao) <> "S"
+                   set validacao-erro to true
+               end-if
+          end-if.
+       2032-exit section.
+       2032.
           exit.
 
        2002-incluir section.
        2002.
           display erase
           display "Cadastro de clientes" at 0430
+          move zeros                    to ws-codigo-localizado
+          move "N"                      to ws-flag-registro-novo
+          display "Pesquisar por nome antes de incluir [S/N]: " at 0530
+          accept opcao
+          if   function upper-case(opcao) = "S"
+               perform 2015-pesquisar-nome
+          end-if
           move spaces                   to ws-reg-cliente
           display "Codigo             : " at 0605
-          accept wcodigo                  at 0625
+          if   ws-codigo-localizado <> zeros
+               move ws-codigo-localizado  to wcodigo
+               display wcodigo             at 0625
+          else
+               perform 2017-proximo-codigo
+               move ws-codigo-localizado   to wcodigo
+               display wcodigo             at 0625
+               accept wcodigo               at 0625 with update
+          end-if
           move wcodigo                    to codigo
           display "Nome               : " at 0705
           display "Data Nascimento    :   /  /" at 0805
+          display "Telefone           : " at 0905
+          display "Endereco           : " at 1005
+          display "Numero             : " at 1105
+          display "Complemento        : " at 1205
+          display "Bairro             : " at 1305
+          display "Cidade             : " at 1405
+          display "CEP                : " at 1505
+          display "Estado             : " at 1605
+          display "Email              : " at 1705
           read clientes with lock
           if   fs-clientes = "9D"
-               display "O registro está locado"
+               display "Registro locado por outro usuario - cancelado"
+                       at 1905
                accept ws-teclas
-          end-if
-
-
-          if  fs-clientes = "00"
-              string dia-nas"/"mes-nas"/"ano-nas into ws-dt-edit
-              display ws-dt-edit              at 0825
-              display nome                    at 0725
-              display "Cliente ja existe. Deseja alterar [S/N]: "
-              accept opcao
+               move "N"                       to opcao
           else
-              move "S"                        to opcao
+               if  fs-clientes = "00"
+                   move "N"                  to ws-flag-registro-novo
+                   move registro-clientes to ws-registro-clientes-antes
+                   string dia-nas"/"mes-nas"/"ano-nas into ws-dt-edit
+                   display ws-dt-edit              at 0825
+                   display nome                    at 0725
+                   display telefone                at 0925
+                   display endereco                at 1025
+                   display numero                  at 1125
+                   display complemento             at 1225
+                   display bairro                  at 1325
+                   display cidade                  at 1425
+                   display cep                     at 1525
+                   display estado                  at 1625
+                   display email                   at 1725
+                   display "Cliente ja existe. Deseja alterar [S/N]: "
+                   accept opcao
+                   if  function upper-case(opcao) = "S"
+                       display "Operador           : " at 1805
+                       accept ws-operador-auditoria     at 1825
+                   end-if
+               else
+                   move "S"                   to opcao
+                   move "S"                   to ws-flag-registro-novo
+               end-if
           end-if
           if   function upper-case(opcao) =  "S"
                display "                                       "
@@ -274,9 +1551,65 @@
                accept wdia-nas                 at 0825
                accept wmes-nas                 at 0828
                accept wano-nas                 at 0831
+               accept wtelefone                at 0925
+               accept wendereco                at 1025
+               accept wnumero                  at 1125
+               accept wcomplemento             at 1225
+               accept wbairro                  at 1325
+               accept wcidade                  at 1425
+               accept wcep                     at 1525
+               accept westado                  at 1625
+               accept wemail                   at 1725
                move wnome                      to nome
                move wdata-nas                  to data-nas
-               perform 2006-gravar-arquivo
+               move wtelefone                  to telefone
+               move wendereco                  to endereco
+               move wnumero                    to numero
+               move wcomplemento               to complemento
+               move wbairro                    to bairro
+               move wcidade                    to cidade
+               move wcep                       to cep
+               move westado                    to estado
+               move wemail                     to email
+               set validacao-ok              to true
+      *>  existing records brought in before the address/contact
+      *>  fields existed are still on file with those fields blank -
+      *>  only re-validate a field when it is new or actually being
+      *>  changed, so fixing a typo in an old record does not force
+      *>  the clerk to backfill a whole address on the spot.
+               if   registro-e-novo
+                    or data-nas <> ant-data-nas
+                    perform 2019-valida-nascimento
+               end-if
+               if   validacao-ok
+                    and (registro-e-novo
+                    or estado <> ant-estado or cep <> ant-cep)
+                    perform 2020-valida-estado-cep
+               end-if
+               if   validacao-ok
+                    and (registro-e-novo
+                    or bairro <> ant-bairro or cidade <> ant-cidade)
+                    perform 2014-valida-cidade-bairro
+               end-if
+               if   validacao-ok
+                    and telefone <> spaces
+                    and (registro-e-novo or telefone <> ant-telefone)
+                    perform 2035-valida-telefone
+               end-if
+               if   validacao-ok
+                    and email <> spaces
+                    and (registro-e-novo or email <> ant-email)
+                    perform 2036-valida-email
+               end-if
+               if   validacao-ok and registro-e-novo
+                    perform 2032-valida-nome-duplicado
+               end-if
+               if   validacao-ok
+                    perform 2006-gravar-arquivo
+                    if   not registro-e-novo
+                         perform 2034-grava-auditoria
+                    end-if
+               end-if
           end-if.
 
        2002-exit.
@@ -294,6 +1627,11 @@
           if  fs-clientes = "23"
               display "Cliente não cadastrado" at 1905
           else
+              display "Operador           : " at 0705
+              accept ws-operador-exclusao     at 0725
+              display "Motivo             : " at 0805
+              accept ws-motivo-exclusao       at 0825
+              perform 2018-gravar-historico-exclusao
               delete clientes
           end-if.
 
@@ -318,19 +1656,140 @@
        2006.
           exit.
 
+       2034-grava-auditoria section.
+       2034.
+          move codigo                   to aud-codigo
+          move ws-operador-auditoria    to aud-operador
+          accept aud-data                  from date yyyymmdd
+          accept aud-hora                  from time
+
+          if   ant-nome <> nome
+               move "NOME"                to aud-campo
+               move ant-nome               to aud-valor-anterior
+               move nome                   to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-data-nas <> data-nas
+               string ant-dia-nas"/"ant-mes-nas"/"ant-ano-nas
+                  into ws-dt-ant-edit
+               string dia-nas"/"mes-nas"/"ano-nas
+                  into ws-dt-novo-edit
+               move "DATA NASCIMENTO"      to aud-campo
+               move ws-dt-ant-edit         to aud-valor-anterior
+               move ws-dt-novo-edit        to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-telefone <> telefone
+               move "TELEFONE"             to aud-campo
+               move ant-telefone           to aud-valor-anterior
+               move telefone               to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-endereco <> endereco
+               move "ENDERECO"             to aud-campo
+               move ant-endereco           to aud-valor-anterior
+               move endereco               to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-numero <> numero
+               move "NUMERO"               to aud-campo
+               move ant-numero             to aud-valor-anterior
+               move numero                 to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-complemento <> complemento
+               move "COMPLEMENTO"          to aud-campo
+               move ant-complemento        to aud-valor-anterior
+               move complemento            to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-bairro <> bairro
+               move "BAIRRO"               to aud-campo
+               move ant-bairro             to aud-valor-anterior
+               move bairro                 to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-cidade <> cidade
+               move "CIDADE"               to aud-campo
+               move ant-cidade             to aud-valor-anterior
+               move cidade                 to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-cep <> cep
+               move "CEP"                  to aud-campo
+               move ant-cep                to aud-valor-anterior
+               move cep                    to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-estado <> estado
+               move "ESTADO"               to aud-campo
+               move ant-estado             to aud-valor-anterior
+               move estado                 to aud-valor-novo
+               write registro-auditoria
+          end-if
+          if   ant-email <> email
+               move "EMAIL"                to aud-campo
+               move ant-email              to aud-valor-anterior
+               move email                  to aud-valor-novo
+               write registro-auditoria
+          end-if.
+       2034-exit section.
+       2034.
+          exit.
+
       *>===================================================================================
        2007-monta-label-rel section.
        2007.
+            call "CBL_CREATE_DIR" using ws-pasta-relatorios
             move spaces to wid-relatorio
-            accept ws-horas from time
-            string "Relatorio" delimited by " ",
+            accept ws-data-rel from date yyyymmdd
+            accept ws-horas    from time
+            string ws-pasta-relatorios delimited by size,
+                   "Relatorio_"        delimited by size,
+                   ws-data-rel         delimited by size,
                    "_",
                    ws-horas,
                    ".rel"
-                   into wid-relatorio.
+                   into wid-relatorio
+            perform 2029-purgar-relatorios-antigos.
        2007-exit.
             exit.
 
+       2029-purgar-relatorios-antigos section.
+       2029.
+          compute ws-serial-hoje = ws-ano-rel * 372
+                                  + ws-mes-rel * 31 + ws-dia-rel
+          compute ws-serial-corte = ws-serial-hoje - ws-retencao-dias
+          string ws-pasta-relatorios delimited by size,
+                 "Relatorio_*.rel"   delimited by size
+                 into ws-especif-dir-scan
+          call "CBL_DIR_SCAN" using ws-especif-dir-scan
+                                     ws-dir-handle
+          if   return-code = 0
+               move zeros to return-code
+               perform until return-code <> 0
+                  call "CBL_READ_DIR" using ws-dir-handle
+                                            ws-nome-arq-dir
+                  if   return-code = 0
+                       move ws-nome-arq-dir (11:8) to ws-data-rel-arq
+                       compute ws-serial-arq = ws-ano-rel-arq * 372
+                               + ws-mes-rel-arq * 31 + ws-dia-rel-arq
+                       if   ws-serial-arq < ws-serial-corte
+                            string ws-pasta-relatorios delimited by
+                                   size,
+                                   ws-nome-arq-dir      delimited by " "
+                                   into ws-nome-completo-dir
+                            call "CBL_DELETE_FILE"
+                                 using ws-nome-completo-dir
+                       end-if
+                  end-if
+               end-perform
+               call "CBL_CLOSE_FILE" using ws-dir-handle
+          end-if.
+       2029-exit section.
+       2029.
+          exit.
+
        3000-finaliza section.
        3000.
        display erase
