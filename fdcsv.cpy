@@ -0,0 +1,3 @@
+       fd  arq-csv
+           label record standard.
+       01  registro-csv                  pic x(400).
