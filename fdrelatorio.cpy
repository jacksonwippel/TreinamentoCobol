@@ -0,0 +1,3 @@
+       fd  relatorio
+           label record standard.
+       01  relatorio-registro           pic x(200).
