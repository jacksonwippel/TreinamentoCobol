@@ -0,0 +1,10 @@
+       fd  clientes-auditoria
+           label record standard.
+       01  registro-auditoria.
+           02 aud-codigo              pic 9(4).
+           02 aud-campo               pic x(20).
+           02 aud-valor-anterior      pic x(50).
+           02 aud-valor-novo          pic x(50).
+           02 aud-operador            pic x(20).
+           02 aud-data                pic 9(8).
+           02 aud-hora                pic 9(8).
