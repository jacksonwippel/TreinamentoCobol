@@ -0,0 +1,8 @@
+           select cidades assign to "cidades.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is cod-cidade
+           alternate key is nome-cidade with duplicates
+           lock mode       is manual with lock on multiple record
+           file status is fs-cidades.
+
