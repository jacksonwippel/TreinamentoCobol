@@ -0,0 +1,4 @@
+           select arq-csv assign to wid-csv
+           organization is line sequential
+           file status is fs-csv.
+
